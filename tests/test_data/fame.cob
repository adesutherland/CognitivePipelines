@@ -1,4 +1,4 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. FAME.
        AUTHOR. DAVID-BOWIE-LENNON.
 
@@ -6,16 +6,295 @@ IDENTIFICATION DIVISION.
       * Fame lets him loose, hard to swallow
       * Fame puts you there where things are hollow
 
+      * MODIFICATION HISTORY
+      * ---------------------------------------------------------
+      * WHO        DATE        WHAT
+      * ---------------------------------------------------------
+      * RCA        2026-08-09  Added STARDOM-REPORT output so a
+      *                        FAME-LEVEL > 100 event gets written
+      *                        to a file for PR/finance instead of
+      *                        just being DISPLAYed to SYSOUT.
+      * RCA        2026-08-09  FAME-LEVEL, IS-IT-ANY-WONDER and
+      *                        LIMO-STATUS moved out of WORKING-
+      *                        STORAGE into the TALENT-REC copybook.
+      *                        MAIN-LOGIC now drives the whole
+      *                        roster off the new TALENT-MASTER
+      *                        file instead of one hardcoded act.
+      * RCA        2026-08-09  SIGN-AUTOGRAPHS now weighs its
+      *                        FAME-LEVEL increment off the new
+      *                        AUTOGRAPH-EVENTS transaction file
+      *                        (venue, headcount, event type)
+      *                        instead of a flat ADD 1.  Events
+      *                        must be sorted ascending by
+      *                        AGE-TALENT-ID to line up with the
+      *                        TALENT-MASTER roster.
+      * RCA        2026-08-09  SIGN-AUTOGRAPHS now reconciles the
+      *                        day's increment against FAME-LEVEL
+      *                        before posting it, so a hot act
+      *                        near 999 gets capped (and logged to
+      *                        FAME-EXCEPTION-LOG) instead of
+      *                        silently wrapping on the ADD.
+      * RCA        2026-08-09  RIDE-IN-LIMO now drives the new
+      *                        LIMO-FLEET file per vehicle instead
+      *                        of flipping one LIMO-STATUS flag --
+      *                        talent travel with a full motorcade.
+      *                        LIMO-STATUS on TALENT-REC stays as
+      *                        the talent's roll-up status for the
+      *                        online inquiry/maintenance screen;
+      *                        REPORT-STUCK-VEHICLES flags any car
+      *                        still WAITING past its call time.
+      * RCA        2026-08-09  MAIN-LOGIC now writes a checkpoint
+      *                        record to CHECKPOINT-FILE after each
+      *                        talent is fully processed, and reads
+      *                        a restart talent ID off PARM-CARD
+      *                        (SYSIN) so a rerun can skip back to
+      *                        that point instead of reprocessing
+      *                        the whole roster from the top.
+      * RCA        2026-08-09  SIGN-AUTOGRAPHS now writes a
+      *                        ROYALTY-EXTRACT record (old/new
+      *                        FAME-LEVEL) every time it touches a
+      *                        talent, so royalties/billing can pick
+      *                        up today's numbers automatically.
+      * RCA        2026-08-09  PARM-CARD now also carries a run
+      *                        date and a roster selection group,
+      *                        to go with JOBS(FAME) JCL that lets
+      *                        operations schedule and rerun this
+      *                        like any other nightly job instead
+      *                        of it being a bare invocation.
+      *                        TALENT-GROUP on TALENT-REC (added
+      *                        alongside TALENT-ID back when the
+      *                        copybook was cut) is what roster
+      *                        selection filters on.
+      * RCA        2026-08-09  CHECK-FAME-LEVEL, RIDE-IN-LIMO and
+      *                        SIGN-AUTOGRAPHS now each PERFORM
+      *                        WRITE-AUDIT-RECORD, so every time
+      *                        one of them touches a talent there's
+      *                        a dated AUDIT-TRAIL record to show
+      *                        the before/after value instead of
+      *                        management having to take our word
+      *                        for how a FAME-LEVEL was arrived at.
+      * ---------------------------------------------------------
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. PLASTIC-SOUL-MAINFRAME.
        OBJECT-COMPUTER. YOUNG-AMERICANS-SERVER.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TALENT-MASTER ASSIGN TO TALMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TALENT-ID
+               FILE STATUS IS WS-TALENT-MASTER-STATUS.
+
+           SELECT STARDOM-REPORT ASSIGN TO STARDOM
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STARDOM-STATUS.
+
+           SELECT AUTOGRAPH-EVENTS ASSIGN TO AUTOEVT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUTOGRAPH-EVENT-STATUS.
+
+           SELECT FAME-EXCEPTION-LOG ASSIGN TO FAMEXCPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FAME-EXCEPTION-STATUS.
+
+           SELECT LIMO-FLEET ASSIGN TO LIMOFLT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LF-VEHICLE-ID
+               ALTERNATE RECORD KEY IS LF-ASSIGNED-TALENT-ID
+                   WITH DUPLICATES
+               FILE STATUS IS WS-LIMO-FLEET-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPOINT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT PARM-CARD ASSIGN TO SYSIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-CARD-STATUS.
+
+           SELECT ROYALTY-EXTRACT ASSIGN TO ROYEXTR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ROYALTY-EXTRACT-STATUS.
+
+      * AUDIT-TRAIL is a VSAM entry-sequenced dataset (ESDS), not a
+      * plain QSAM file -- FAMEINQ's EXEC CICS WRITE against it only
+      * works against VSAM, and an ESDS is the entry-sequenced,
+      * append-only organization that matches ORGANIZATION SEQUENTIAL
+      * here.  The cluster is defined once via IDCAMS outside this
+      * job (same as TALENT-MASTER's and LIMO-FLEET's KSDS clusters),
+      * so MAIN-LOGIC opens it EXTEND, not OUTPUT -- see the note on
+      * that OPEN.
+           SELECT AUDIT-TRAIL ASSIGN TO AUDITTRL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-TRAIL-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TALENT-MASTER.
+           COPY TALENTREC.
+
+       FD  STARDOM-REPORT
+           RECORDING MODE IS F.
+       01  STARDOM-REC.
+           05  SD-TALENT-ID            PIC X(06).
+           05  SD-TIMESTAMP            PIC X(14).
+           05  SD-FAME-LEVEL           PIC 9(03).
+           05  FILLER                  PIC X(30).
+
+      * One booking that counts toward a talent's FAME-LEVEL --
+      * a stadium show signs a lot more autographs than a mall
+      * appearance, so the weight has to follow the event type
+      * and the headcount, not just show up as a flat ADD 1.
+       FD  AUTOGRAPH-EVENTS
+           RECORDING MODE IS F.
+       01  AUTOGRAPH-EVENT-REC.
+           05  AGE-TALENT-ID           PIC X(06).
+           05  AGE-VENUE-CODE          PIC X(06).
+           05  AGE-HEADCOUNT           PIC 9(06).
+           05  AGE-EVENT-TYPE          PIC X(01).
+               88  AGE-STADIUM-EVENT        VALUE 'S'.
+               88  AGE-ARENA-EVENT          VALUE 'A'.
+               88  AGE-MALL-EVENT           VALUE 'M'.
+               88  AGE-CLUB-EVENT           VALUE 'C'.
+           05  FILLER                  PIC X(07).
+
+      * One guarded attempt to push FAME-LEVEL past PIC 9(3)'s
+      * 999 ceiling -- capped instead of applied, with a record
+      * left behind of what was attempted and why it didn't post.
+       FD  FAME-EXCEPTION-LOG
+           RECORDING MODE IS F.
+       01  FAME-EXCEPTION-REC.
+           05  FX-TALENT-ID            PIC X(06).
+           05  FX-TIMESTAMP            PIC X(14).
+           05  FX-OLD-FAME-LEVEL       PIC 9(03).
+           05  FX-ATTEMPTED-INCREMENT  PIC 9(03).
+           05  FX-REASON-CODE          PIC X(04).
+           05  FILLER                  PIC X(20).
+
+      * One car in the motorcade.  Several vehicles can carry the
+      * same ASSIGNED-TALENT-ID (the whole entourage), so that key
+      * allows duplicates.
+       FD  LIMO-FLEET.
+       01  LIMO-FLEET-REC.
+           05  LF-VEHICLE-ID           PIC X(06).
+           05  LF-DRIVER-NAME          PIC X(20).
+           05  LF-VEHICLE-STATUS       PIC X(10).
+               88  LF-STATUS-WAITING        VALUE 'WAITING'.
+               88  LF-STATUS-DRIVING        VALUE 'DRIVING'.
+           05  LF-ASSIGNED-TALENT-ID   PIC X(06).
+           05  LF-CALL-TIME            PIC 9(04).
+           05  FILLER                  PIC X(10).
+
+      * One "we got this far" marker, written after each talent
+      * clears RIDE-IN-LIMO and SIGN-AUTOGRAPHS, so a rerun has
+      * somewhere to restart from instead of the top of the roster.
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-REC.
+           05  CK-TALENT-ID            PIC X(06).
+           05  CK-TIMESTAMP            PIC X(14).
+           05  FILLER                  PIC X(20).
+
+      * The run's parameter card (operations passes this in on
+      * SYSIN, see the FAME JCL): the run date to stamp on today's
+      * output, which roster group (TALENT-GROUP) to process, and
+      * which TALENT-ID to restart after, if any.
+       FD  PARM-CARD
+           RECORDING MODE IS F.
+       01  PARM-CARD-REC.
+           05  PC-RUN-DATE             PIC 9(08).
+           05  PC-ROSTER-SELECTION     PIC X(06).
+           05  PC-RESTART-TALENT-ID    PIC X(06).
+           05  FILLER                  PIC X(60).
+
+      * One day's FAME-LEVEL change for one talent, picked up by
+      * the royalty/billing job instead of us relaying numbers to
+      * them by hand.
+       FD  ROYALTY-EXTRACT
+           RECORDING MODE IS F.
+       01  ROYALTY-EXTRACT-REC.
+           05  RX-TALENT-ID            PIC X(06).
+           05  RX-OLD-FAME-LEVEL       PIC 9(03).
+           05  RX-NEW-FAME-LEVEL       PIC 9(03).
+           05  RX-RUN-DATE             PIC 9(08).
+           05  FILLER                  PIC X(20).
+
+      * One record of CHECK-FAME-LEVEL, RIDE-IN-LIMO or SIGN-
+      * AUTOGRAPHS touching a talent -- the before/after value lets
+      * us reconstruct exactly how a FAME-LEVEL was arrived at
+      * instead of taking the batch log's word for it.  FAMEINQ
+      * writes this same layout for its online corrections.
+       FD  AUDIT-TRAIL
+           RECORDING MODE IS F.
+           COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
-       01  FAME-LEVEL          PIC 9(3) VALUE 0.
-       01  IS-IT-ANY-WONDER    PIC X(3) VALUE 'YES'.
-       01  LIMO-STATUS         PIC X(20) VALUE 'WAITING'.
+       01  WS-TALENT-MASTER-STATUS   PIC X(02) VALUE '00'.
+           88  TALENT-MASTER-OK               VALUE '00'.
+           88  TALENT-MASTER-EOF               VALUE '10'.
+
+       01  WS-STARDOM-STATUS   PIC X(02) VALUE '00'.
+           88  STARDOM-OK              VALUE '00'.
+
+       01  WS-AUTOGRAPH-EVENT-STATUS   PIC X(02) VALUE '00'.
+           88  AUTOGRAPH-EVENT-OK              VALUE '00'.
+           88  AUTOGRAPH-EVENT-EOF              VALUE '10'.
+
+       01  WS-FAME-EXCEPTION-STATUS   PIC X(02) VALUE '00'.
+           88  FAME-EXCEPTION-OK               VALUE '00'.
+
+       01  WS-LIMO-FLEET-STATUS   PIC X(02) VALUE '00'.
+           88  LIMO-FLEET-OK                VALUE '00'.
+           88  LIMO-FLEET-EOF                VALUE '10'.
+           88  LIMO-FLEET-NO-VEHICLE         VALUE '23'.
+
+       01  WS-CHECKPOINT-STATUS   PIC X(02) VALUE '00'.
+           88  CHECKPOINT-OK                VALUE '00'.
+
+       01  WS-PARM-CARD-STATUS   PIC X(02) VALUE '00'.
+           88  PARM-CARD-OK                VALUE '00'.
+
+       01  WS-RESTART-TALENT-ID   PIC X(06) VALUE SPACES.
+       01  WS-RUN-DATE            PIC 9(08) VALUE 0.
+       01  WS-ROSTER-SELECTION    PIC X(06) VALUE 'ALL   '.
+
+       01  WS-TALENT-SELECT-SWITCH   PIC X(03) VALUE 'YES'.
+           88  SHOULD-PROCESS-TALENT          VALUE 'YES'.
+           88  TALENT-NOT-SELECTED            VALUE 'NO '.
+
+       01  WS-VEHICLE-FOUND-SWITCH   PIC X(03) VALUE 'NO '.
+           88  VEHICLE-FOUND                  VALUE 'YES'.
+           88  NO-VEHICLE-FOUND                VALUE 'NO '.
+
+       01  WS-ROYALTY-EXTRACT-STATUS   PIC X(02) VALUE '00'.
+           88  ROYALTY-EXTRACT-OK                VALUE '00'.
+
+       01  WS-AUDIT-TRAIL-STATUS   PIC X(02) VALUE '00'.
+           88  AUDIT-TRAIL-OK                VALUE '00'.
+
+       01  WS-AUDIT-PARAGRAPH-NAME   PIC X(20) VALUE SPACES.
+       01  WS-AUDIT-BEFORE-VALUE     PIC X(20) VALUE SPACES.
+       01  WS-AUDIT-AFTER-VALUE      PIC X(20) VALUE SPACES.
+
+       01  WS-OLD-FAME-LEVEL         PIC 9(03) VALUE 0.
+       01  WS-FAME-INCREMENT         PIC 9(03) VALUE 0.
+       01  WS-EVENT-INCREMENT        PIC 9(03) VALUE 0.
+       01  WS-PROJECTED-FAME-LEVEL   PIC 9(04) VALUE 0.
+
+      * Carries the last AGE-TALENT-ID actually read off AUTOGRAPH-
+      * EVENTS, so READ-NEXT-AUTOGRAPH-EVENT can catch a feed that
+      * didn't arrive sorted ascending -- SIGN-AUTOGRAPHS depends on
+      * that order to line up with the TALENT-MASTER roster.
+       01  WS-PRIOR-AGE-TALENT-ID   PIC X(06) VALUE LOW-VALUES.
+
+       01  WS-CURRENT-DATE     PIC 9(08).
+       01  WS-CURRENT-TIME     PIC 9(08).
+       01  WS-CURRENT-HHMM     PIC 9(04).
+       01  WS-TIMESTAMP        PIC X(14).
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
@@ -24,9 +303,40 @@ IDENTIFICATION DIVISION.
            DISPLAY 'Fame, puts you there where things are hollow'.
            DISPLAY 'Fame'.
 
-           PERFORM CHECK-FAME-LEVEL.
-           PERFORM RIDE-IN-LIMO.
-           PERFORM SIGN-AUTOGRAPHS.
+           PERFORM READ-PARM-CARD.
+           IF WS-RUN-DATE = 0
+               ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           END-IF.
+
+           OPEN I-O TALENT-MASTER.
+           OPEN OUTPUT STARDOM-REPORT.
+           OPEN INPUT AUTOGRAPH-EVENTS.
+           OPEN OUTPUT FAME-EXCEPTION-LOG.
+           OPEN I-O LIMO-FLEET.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           OPEN OUTPUT ROYALTY-EXTRACT.
+      * AUDIT-TRAIL is the VSAM ESDS cluster FAMEINQ also writes to
+      * online between batch windows -- OPEN OUTPUT would recreate
+      * (empty) it every run and throw away whatever FAMEINQ already
+      * appended today, so the nightly job EXTENDs the existing
+      * cluster instead.
+           OPEN EXTEND AUDIT-TRAIL.
+
+           PERFORM READ-NEXT-TALENT.
+           PERFORM READ-NEXT-AUTOGRAPH-EVENT.
+           PERFORM PROCESS-TALENT THRU PROCESS-TALENT-EXIT
+               UNTIL TALENT-MASTER-EOF.
+
+           PERFORM REPORT-STUCK-VEHICLES.
+
+           CLOSE TALENT-MASTER.
+           CLOSE STARDOM-REPORT.
+           CLOSE AUTOGRAPH-EVENTS.
+           CLOSE FAME-EXCEPTION-LOG.
+           CLOSE LIMO-FLEET.
+           CLOSE CHECKPOINT-FILE.
+           CLOSE ROYALTY-EXTRACT.
+           CLOSE AUDIT-TRAIL.
 
            DISPLAY 'Fame, what you get is no tomorrow'.
            DISPLAY 'Fame, what you need you have to borrow'.
@@ -34,20 +344,385 @@ IDENTIFICATION DIVISION.
 
            STOP RUN.
 
+      * READ-PARM-CARD -- picks up the run date, roster selection
+      * group and restart talent ID operations passes in on SYSIN
+      * (see the FAME JCL for the card layout).  No card, or a
+      * blank/zero field, falls back to today's date and the whole
+      * roster from the top.
+       READ-PARM-CARD.
+           OPEN INPUT PARM-CARD.
+           IF PARM-CARD-OK
+               READ PARM-CARD
+               IF PARM-CARD-OK
+                   MOVE PC-RESTART-TALENT-ID TO WS-RESTART-TALENT-ID
+                   IF PC-RUN-DATE IS NUMERIC AND PC-RUN-DATE NOT = 0
+                       MOVE PC-RUN-DATE TO WS-RUN-DATE
+                   END-IF
+                   IF PC-ROSTER-SELECTION NOT = SPACES
+                       MOVE PC-ROSTER-SELECTION TO WS-ROSTER-SELECTION
+                   END-IF
+               END-IF
+               CLOSE PARM-CARD
+           END-IF.
+
+      * PROCESS-TALENT drives one act all the way through the fame
+      * math and writes the updated TALENT-REC back before moving
+      * on to the next one.  A talent at or before the restart
+      * point, or outside the roster group this run was asked to
+      * process, is skipped instead of reprocessed, but the detail
+      * files still have to be walked past that talent's records.
+       PROCESS-TALENT.
+           PERFORM DETERMINE-SHOULD-PROCESS.
+           IF SHOULD-PROCESS-TALENT
+               PERFORM RIDE-IN-LIMO
+               PERFORM SIGN-AUTOGRAPHS
+               PERFORM CHECK-FAME-LEVEL
+               REWRITE TALENT-REC
+               IF NOT TALENT-MASTER-OK
+                   DISPLAY 'ERROR REWRITING TALENT-MASTER, STATUS '
+                       WS-TALENT-MASTER-STATUS ' TALENT ' TALENT-ID
+                   PERFORM ABORT-RUN
+               END-IF
+               PERFORM WRITE-CHECKPOINT-RECORD
+           ELSE
+               PERFORM SKIP-TALENT
+           END-IF.
+           PERFORM READ-NEXT-TALENT.
+       PROCESS-TALENT-EXIT.
+           EXIT.
+
+      * DETERMINE-SHOULD-PROCESS -- a talent is skipped if it falls
+      * at or before a restart point, or if this run was asked to
+      * process only one TALENT-GROUP and this act isn't in it.
+       DETERMINE-SHOULD-PROCESS.
+           SET SHOULD-PROCESS-TALENT TO TRUE.
+           IF WS-RESTART-TALENT-ID NOT = SPACES
+              AND TALENT-ID NOT > WS-RESTART-TALENT-ID
+               SET TALENT-NOT-SELECTED TO TRUE
+           END-IF.
+           IF WS-ROSTER-SELECTION NOT = 'ALL   '
+              AND TALENT-GROUP NOT = WS-ROSTER-SELECTION
+               SET TALENT-NOT-SELECTED TO TRUE
+           END-IF.
+
+       SKIP-TALENT.
+           PERFORM SKIP-AUTOGRAPH-EVENTS THRU SKIP-AUTOGRAPH-EVENTS-EXIT
+               UNTIL AUTOGRAPH-EVENT-EOF
+                  OR AGE-TALENT-ID NOT = TALENT-ID.
+           DISPLAY 'SKIPPING ALREADY-PROCESSED TALENT ' TALENT-ID.
+
+       SKIP-AUTOGRAPH-EVENTS.
+           PERFORM READ-NEXT-AUTOGRAPH-EVENT.
+       SKIP-AUTOGRAPH-EVENTS-EXIT.
+           EXIT.
+
+       WRITE-CHECKPOINT-RECORD.
+           MOVE TALENT-ID TO CK-TALENT-ID.
+           PERFORM BUILD-TIMESTAMP.
+           MOVE WS-TIMESTAMP TO CK-TIMESTAMP.
+           WRITE CHECKPOINT-REC.
+           IF NOT CHECKPOINT-OK
+               DISPLAY 'ERROR WRITING CHECKPOINT-FILE, STATUS '
+                   WS-CHECKPOINT-STATUS ' TALENT ' TALENT-ID
+               PERFORM ABORT-RUN
+           END-IF.
+
+       READ-NEXT-TALENT.
+           READ TALENT-MASTER NEXT RECORD.
+           IF NOT TALENT-MASTER-OK AND NOT TALENT-MASTER-EOF
+               DISPLAY 'ERROR READING TALENT-MASTER, STATUS '
+                   WS-TALENT-MASTER-STATUS
+               PERFORM ABORT-RUN
+           END-IF.
+
+       READ-NEXT-AUTOGRAPH-EVENT.
+           READ AUTOGRAPH-EVENTS NEXT RECORD.
+           IF NOT AUTOGRAPH-EVENT-OK AND NOT AUTOGRAPH-EVENT-EOF
+               DISPLAY 'ERROR READING AUTOGRAPH-EVENTS, STATUS '
+                   WS-AUTOGRAPH-EVENT-STATUS
+               PERFORM ABORT-RUN
+           END-IF.
+           IF AUTOGRAPH-EVENT-OK
+               IF AGE-TALENT-ID < WS-PRIOR-AGE-TALENT-ID
+                   DISPLAY 'AUTOGRAPH-EVENTS OUT OF SEQUENCE, TALENT '
+                       AGE-TALENT-ID ' FOLLOWS ' WS-PRIOR-AGE-TALENT-ID
+                   PERFORM ABORT-RUN
+               END-IF
+               MOVE AGE-TALENT-ID TO WS-PRIOR-AGE-TALENT-ID
+           END-IF.
+
+      * CHECK-FAME-LEVEL -- PROCESS-TALENT PERFORMs this after
+      * SIGN-AUTOGRAPHS, not before, so WS-OLD-FAME-LEVEL (staged by
+      * SIGN-AUTOGRAPHS ahead of tonight's ADD) still holds the value
+      * FAME-LEVEL carried into tonight's run and FAME-LEVEL itself
+      * already reflects tonight's posting.  Firing WRITE-STARDOM-
+      * RECORD only on the 100-or-under-to-over-100 transition is
+      * what keeps a talent who's been above 100 for months from
+      * generating a fresh "gone platinum" event every single night.
        CHECK-FAME-LEVEL.
-           IF FAME-LEVEL > 100
+           IF FAME-LEVEL > 100 AND WS-OLD-FAME-LEVEL NOT > 100
                DISPLAY 'Bully for you, chilly for you'
                DISPLAY 'Got to get a rain check on pain'
+               PERFORM WRITE-STARDOM-RECORD
            ELSE
                DISPLAY 'Is it any wonder I reject you first?'
            END-IF.
+           MOVE 'CHECK-FAME-LEVEL' TO WS-AUDIT-PARAGRAPH-NAME.
+           MOVE FAME-LEVEL TO WS-AUDIT-BEFORE-VALUE.
+           MOVE FAME-LEVEL TO WS-AUDIT-AFTER-VALUE.
+           PERFORM WRITE-AUDIT-RECORD.
 
+      * RIDE-IN-LIMO -- Fame, what you like is in the limo.  Finds
+      * every vehicle in LIMO-FLEET assigned to this talent (the
+      * whole motorcade, not just one car) and sends it DRIVING.
        RIDE-IN-LIMO.
-      * Fame, what you like is in the limo
-           MOVE 'DRIVING' TO LIMO-STATUS.
-           DISPLAY 'Driving in the limo to the show'.
+           MOVE 'RIDE-IN-LIMO' TO WS-AUDIT-PARAGRAPH-NAME.
+           MOVE LIMO-STATUS TO WS-AUDIT-BEFORE-VALUE.
+           SET NO-VEHICLE-FOUND TO TRUE.
+           MOVE TALENT-ID TO LF-ASSIGNED-TALENT-ID.
+           START LIMO-FLEET KEY IS NOT LESS THAN LF-ASSIGNED-TALENT-ID
+               INVALID KEY MOVE '23' TO WS-LIMO-FLEET-STATUS
+           END-START.
+           IF LIMO-FLEET-OK
+               PERFORM READ-NEXT-FLEET-VEHICLE-BY-TALENT
+               PERFORM DRIVE-VEHICLES THRU DRIVE-VEHICLES-EXIT
+                   UNTIL LIMO-FLEET-EOF
+                      OR LF-ASSIGNED-TALENT-ID NOT = TALENT-ID
+           END-IF.
+           IF VEHICLE-FOUND
+               MOVE 'DRIVING' TO LIMO-STATUS
+               DISPLAY 'Driving in the limo to the show'
+           ELSE
+               DISPLAY 'NO LIMO-FLEET VEHICLE ASSIGNED, TALENT '
+                   TALENT-ID
+           END-IF.
+           MOVE LIMO-STATUS TO WS-AUDIT-AFTER-VALUE.
+           PERFORM WRITE-AUDIT-RECORD.
+
+      * DRIVE-VEHICLES only runs when the START/READ NEXT above
+      * actually landed on a vehicle assigned to this talent, so
+      * finding our way in here at all means the motorcade rolled --
+      * that is what VEHICLE-FOUND feeds back to RIDE-IN-LIMO, so a
+      * talent with no assigned vehicles doesn't get its roll-up
+      * LIMO-STATUS forced to DRIVING anyway.
+       DRIVE-VEHICLES.
+           SET VEHICLE-FOUND TO TRUE.
+           MOVE 'DRIVING' TO LF-VEHICLE-STATUS.
+           REWRITE LIMO-FLEET-REC.
+           IF NOT LIMO-FLEET-OK
+               DISPLAY 'ERROR REWRITING LIMO-FLEET, STATUS '
+                   WS-LIMO-FLEET-STATUS ' TALENT ' TALENT-ID
+               PERFORM ABORT-RUN
+           END-IF.
+           PERFORM READ-NEXT-FLEET-VEHICLE-BY-TALENT.
+       DRIVE-VEHICLES-EXIT.
+           EXIT.
+
+       READ-NEXT-FLEET-VEHICLE-BY-TALENT.
+           READ LIMO-FLEET NEXT RECORD.
+           IF NOT LIMO-FLEET-OK AND NOT LIMO-FLEET-EOF
+               DISPLAY 'ERROR READING LIMO-FLEET, STATUS '
+                   WS-LIMO-FLEET-STATUS ' TALENT ' TALENT-ID
+               PERFORM ABORT-RUN
+           END-IF.
 
+      * REPORT-STUCK-VEHICLES -- run once at the end of the roster,
+      * flags any vehicle still WAITING after its call time so
+      * dispatch can chase it down instead of finding out tomorrow.
+       REPORT-STUCK-VEHICLES.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           MOVE WS-CURRENT-TIME(1:4) TO WS-CURRENT-HHMM.
+           MOVE LOW-VALUES TO LF-VEHICLE-ID.
+           START LIMO-FLEET KEY IS NOT LESS THAN LF-VEHICLE-ID
+               INVALID KEY MOVE '23' TO WS-LIMO-FLEET-STATUS
+           END-START.
+           IF LIMO-FLEET-OK
+               PERFORM READ-NEXT-FLEET-VEHICLE-BY-ID
+               PERFORM CHECK-VEHICLE-STUCK THRU CHECK-VEHICLE-STUCK-EXIT
+                   UNTIL LIMO-FLEET-EOF
+           END-IF.
+
+       CHECK-VEHICLE-STUCK.
+           IF LF-STATUS-WAITING AND LF-CALL-TIME < WS-CURRENT-HHMM
+               DISPLAY 'VEHICLE STUCK WAITING: ' LF-VEHICLE-ID
+                   ' CALL TIME ' LF-CALL-TIME
+                   ' TALENT ' LF-ASSIGNED-TALENT-ID
+           END-IF.
+           PERFORM READ-NEXT-FLEET-VEHICLE-BY-ID.
+       CHECK-VEHICLE-STUCK-EXIT.
+           EXIT.
+
+       READ-NEXT-FLEET-VEHICLE-BY-ID.
+           READ LIMO-FLEET NEXT RECORD.
+           IF NOT LIMO-FLEET-OK AND NOT LIMO-FLEET-EOF
+               DISPLAY 'ERROR READING LIMO-FLEET, STATUS '
+                   WS-LIMO-FLEET-STATUS
+               PERFORM ABORT-RUN
+           END-IF.
+
+      * SIGN-AUTOGRAPHS tots up every AUTOGRAPH-EVENTS record for
+      * the talent currently in hand (the events file must arrive
+      * sorted ascending by AGE-TALENT-ID to line up with the
+      * roster -- READ-NEXT-AUTOGRAPH-EVENT checks that and aborts
+      * rather than silently misattributing events if it doesn't)
+      * and adds the weighted total to FAME-LEVEL, instead of a flat
+      * ADD 1 regardless of how big the appearance was.
        SIGN-AUTOGRAPHS.
-      * Fame, it is not your brain, it is just the flame
-           ADD 1 TO FAME-LEVEL.
-           DISPLAY 'That burns your change to keep you insane'.
\ No newline at end of file
+           MOVE 'SIGN-AUTOGRAPHS' TO WS-AUDIT-PARAGRAPH-NAME.
+           MOVE FAME-LEVEL TO WS-OLD-FAME-LEVEL.
+           MOVE WS-OLD-FAME-LEVEL TO WS-AUDIT-BEFORE-VALUE.
+           MOVE 0 TO WS-FAME-INCREMENT.
+           PERFORM ACCUMULATE-AUTOGRAPH-EVENTS
+               THRU ACCUMULATE-AUTOGRAPH-EVENTS-EXIT
+               UNTIL AUTOGRAPH-EVENT-EOF
+                  OR AGE-TALENT-ID NOT = TALENT-ID.
+           PERFORM RECONCILE-FAME-LEVEL.
+           ADD WS-FAME-INCREMENT TO FAME-LEVEL.
+           PERFORM WRITE-ROYALTY-EXTRACT.
+           MOVE FAME-LEVEL TO WS-AUDIT-AFTER-VALUE.
+           PERFORM WRITE-AUDIT-RECORD.
+           DISPLAY 'That burns your change to keep you insane'.
+
+      * WRITE-ROYALTY-EXTRACT -- leaves royalties/billing a record
+      * of today's FAME-LEVEL change instead of us emailing them
+      * the number.
+       WRITE-ROYALTY-EXTRACT.
+           MOVE TALENT-ID TO RX-TALENT-ID.
+           MOVE WS-OLD-FAME-LEVEL TO RX-OLD-FAME-LEVEL.
+           MOVE FAME-LEVEL TO RX-NEW-FAME-LEVEL.
+           MOVE WS-RUN-DATE TO RX-RUN-DATE.
+           WRITE ROYALTY-EXTRACT-REC.
+           IF NOT ROYALTY-EXTRACT-OK
+               DISPLAY 'ERROR WRITING ROYALTY-EXTRACT, STATUS '
+                   WS-ROYALTY-EXTRACT-STATUS ' TALENT ' TALENT-ID
+               PERFORM ABORT-RUN
+           END-IF.
+
+      * WRITE-AUDIT-RECORD -- called by CHECK-FAME-LEVEL, RIDE-IN-
+      * LIMO and SIGN-AUTOGRAPHS with the paragraph name and
+      * before/after value already staged in WORKING-STORAGE, so
+      * one paragraph owns the AUDIT-TRAIL record layout instead of
+      * three copies of the same WRITE.
+       WRITE-AUDIT-RECORD.
+           MOVE TALENT-ID TO AT-TALENT-ID.
+           MOVE WS-AUDIT-PARAGRAPH-NAME TO AT-PARAGRAPH-NAME.
+           PERFORM BUILD-TIMESTAMP.
+           MOVE WS-TIMESTAMP TO AT-TIMESTAMP.
+           MOVE WS-AUDIT-BEFORE-VALUE TO AT-BEFORE-VALUE.
+           MOVE WS-AUDIT-AFTER-VALUE TO AT-AFTER-VALUE.
+           WRITE AUDIT-TRAIL-REC.
+           IF NOT AUDIT-TRAIL-OK
+               DISPLAY 'ERROR WRITING AUDIT-TRAIL, STATUS '
+                   WS-AUDIT-TRAIL-STATUS ' TALENT ' TALENT-ID
+               PERFORM ABORT-RUN
+           END-IF.
+
+      * RECONCILE-FAME-LEVEL -- FAME-LEVEL is only PIC 9(3), so a
+      * hot act's increment has to be checked against the 999
+      * ceiling before it posts.  An increment that would wrap
+      * the field is capped at what's left to the ceiling and the
+      * attempt is logged to FAME-EXCEPTION-LOG.
+       RECONCILE-FAME-LEVEL.
+           COMPUTE WS-PROJECTED-FAME-LEVEL = FAME-LEVEL
+               + WS-FAME-INCREMENT.
+           IF WS-PROJECTED-FAME-LEVEL > 999
+               PERFORM LOG-FAME-LEVEL-EXCEPTION
+               COMPUTE WS-FAME-INCREMENT = 999 - FAME-LEVEL
+           END-IF.
+
+       LOG-FAME-LEVEL-EXCEPTION.
+           PERFORM BUILD-TIMESTAMP.
+           MOVE TALENT-ID TO FX-TALENT-ID.
+           MOVE WS-TIMESTAMP TO FX-TIMESTAMP.
+           MOVE FAME-LEVEL TO FX-OLD-FAME-LEVEL.
+           MOVE WS-FAME-INCREMENT TO FX-ATTEMPTED-INCREMENT.
+           MOVE 'ROLO' TO FX-REASON-CODE.
+           WRITE FAME-EXCEPTION-REC.
+           IF NOT FAME-EXCEPTION-OK
+               DISPLAY 'ERROR WRITING FAME-EXCEPTION-LOG, STATUS '
+                   WS-FAME-EXCEPTION-STATUS ' TALENT ' TALENT-ID
+               PERFORM ABORT-RUN
+           END-IF.
+           DISPLAY 'FAME-LEVEL ROLLOVER GUARDED FOR ' TALENT-ID.
+
+      * ACCUMULATE-AUTOGRAPH-EVENTS -- the running total is itself
+      * only PIC 9(3), so a talent with a string of big bookings in
+      * one day is guarded against wrapping the same way the final
+      * post to FAME-LEVEL is in RECONCILE-FAME-LEVEL.
+       ACCUMULATE-AUTOGRAPH-EVENTS.
+           PERFORM CALCULATE-EVENT-WEIGHT.
+           ADD WS-EVENT-INCREMENT TO WS-FAME-INCREMENT
+               ON SIZE ERROR
+                   MOVE 999 TO WS-FAME-INCREMENT
+                   DISPLAY 'DAY''S FAME INCREMENT OVERFLOW CAPPED FOR '
+                       TALENT-ID
+           END-ADD.
+           PERFORM READ-NEXT-AUTOGRAPH-EVENT.
+       ACCUMULATE-AUTOGRAPH-EVENTS-EXIT.
+           EXIT.
+
+      * CALCULATE-EVENT-WEIGHT -- bigger rooms and bigger crowds
+      * earn more fame; a club gig a few points, a stadium show
+      * a lot more.  WS-EVENT-INCREMENT is PIC 9(3), so a wild
+      * headcount can't be allowed to wrap it before it ever gets
+      * added to the day's running total.
+       CALCULATE-EVENT-WEIGHT.
+           EVALUATE TRUE
+               WHEN AGE-STADIUM-EVENT
+                   COMPUTE WS-EVENT-INCREMENT =
+                       20 + (AGE-HEADCOUNT / 500)
+                       ON SIZE ERROR
+                           MOVE 999 TO WS-EVENT-INCREMENT
+                   END-COMPUTE
+               WHEN AGE-ARENA-EVENT
+                   COMPUTE WS-EVENT-INCREMENT =
+                       10 + (AGE-HEADCOUNT / 500)
+                       ON SIZE ERROR
+                           MOVE 999 TO WS-EVENT-INCREMENT
+                   END-COMPUTE
+               WHEN AGE-MALL-EVENT
+                   COMPUTE WS-EVENT-INCREMENT =
+                       3 + (AGE-HEADCOUNT / 1000)
+                       ON SIZE ERROR
+                           MOVE 999 TO WS-EVENT-INCREMENT
+                   END-COMPUTE
+               WHEN AGE-CLUB-EVENT
+                   COMPUTE WS-EVENT-INCREMENT =
+                       1 + (AGE-HEADCOUNT / 1000)
+                       ON SIZE ERROR
+                           MOVE 999 TO WS-EVENT-INCREMENT
+                   END-COMPUTE
+               WHEN OTHER
+                   MOVE 1 TO WS-EVENT-INCREMENT
+           END-EVALUATE.
+
+      * WRITE-STARDOM-RECORD lays down a "gone platinum" record for
+      * PR/finance the moment FAME-LEVEL crosses the threshold, so
+      * the event outlives tonight's batch window.
+       WRITE-STARDOM-RECORD.
+           PERFORM BUILD-TIMESTAMP.
+           MOVE TALENT-ID TO SD-TALENT-ID.
+           MOVE WS-TIMESTAMP TO SD-TIMESTAMP.
+           MOVE FAME-LEVEL TO SD-FAME-LEVEL.
+           WRITE STARDOM-REC.
+           IF NOT STARDOM-OK
+               DISPLAY 'ERROR WRITING STARDOM-REPORT, STATUS '
+                   WS-STARDOM-STATUS ' TALENT ' TALENT-ID
+               PERFORM ABORT-RUN
+           END-IF.
+
+       BUILD-TIMESTAMP.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           MOVE WS-CURRENT-DATE TO WS-TIMESTAMP(1:8).
+           MOVE WS-CURRENT-TIME(1:6) TO WS-TIMESTAMP(9:6).
+
+      * ABORT-RUN -- a failed WRITE to CHECKPOINT-FILE, AUDIT-TRAIL,
+      * ROYALTY-EXTRACT, STARDOM-REPORT or FAME-EXCEPTION-LOG means
+      * the restart, audit or billing-interface guarantee that file
+      * exists for can no longer be trusted, so the run stops here
+      * instead of pressing on and leaving a silent gap downstream.
+       ABORT-RUN.
+           DISPLAY 'FAME ABENDING -- SEE PRIOR FILE STATUS MESSAGE'.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
