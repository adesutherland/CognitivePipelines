@@ -0,0 +1,213 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FAMEINQ.
+       AUTHOR. DAVID-BOWIE-LENNON.
+
+      * Online companion to the FAME batch job -- lets the front
+      * desk look up or correct a talent's FAME-LEVEL and LIMO-
+      * STATUS against TALENT-MASTER between overnight runs,
+      * instead of waiting for tomorrow's DISPLAY output.
+
+      * MODIFICATION HISTORY
+      * ---------------------------------------------------------
+      * WHO        DATE        WHAT
+      * ---------------------------------------------------------
+      * RCA        2026-08-09  First cut.  Pseudo-conversational
+      *                        CICS transaction FAMI, built on the
+      *                        same TALENT-REC copybook as the FAME
+      *                        batch job so both sides of the house
+      *                        agree on one layout for a talent.
+      * RCA        2026-08-09  Reworked as a single conversational
+      *                        trip -- SEND the prompt, RECEIVE
+      *                        what the operator actually typed,
+      *                        then process it -- instead of
+      *                        RETURNing on a DFHCOMMAREA that had
+      *                        no storage behind it on first entry.
+      *                        An online correction now also writes
+      *                        an AUDIT-TRAIL record, the same as
+      *                        the batch job's three fame-math
+      *                        paragraphs, so a FAMI update doesn't
+      *                        leave the trail with a gap in it.
+      * RCA        2026-08-09  A CA-UPDATE now writes two AUDIT-TRAIL
+      *                        records, one for FAME-LEVEL and one
+      *                        for LIMO-STATUS, since an update can
+      *                        change both and only the LIMO-STATUS
+      *                        pair was making it to the trail
+      *                        before.  Widened WS-RESPONSE-MESSAGE
+      *                        to hold the full inquiry line instead
+      *                        of truncating a long LIMO-STATUS.
+      * ---------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PLASTIC-SOUL-MAINFRAME.
+       OBJECT-COMPUTER. YOUNG-AMERICANS-SERVER.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * Same record FAME's TALENT-MASTER uses -- read/rewritten
+      * here by TALENT-ID instead of being driven off NEXT RECORD.
+       COPY TALENTREC.
+
+      * Same AUDIT-TRAIL layout the batch job writes, so a FAMI
+      * correction shows up on the same trail as a batch one.
+       COPY AUDITREC.
+
+      * What the operator typed, received straight off the
+      * terminal: function code, the talent to work on, and (only
+      * looked at when CA-UPDATE) the corrected values.
+       01  WS-TERMINAL-INPUT.
+           05  CA-FUNCTION           PIC X(01).
+               88  CA-INQUIRE             VALUE 'I'.
+               88  CA-UPDATE              VALUE 'U'.
+           05  CA-TALENT-ID          PIC X(06).
+           05  CA-NEW-FAME-LEVEL     PIC 9(03).
+           05  CA-NEW-LIMO-STATUS    PIC X(20).
+
+       01  WS-RECEIVE-LENGTH     PIC S9(04) COMP VALUE +30.
+       01  WS-RESPONSE-MESSAGE   PIC X(50) VALUE SPACES.
+
+      * One line of instruction sent to the terminal before every
+      * RECEIVE, so the operator always knows the input layout.
+       01  WS-PROMPT-MESSAGE     PIC X(40) VALUE
+           'ENTER FUNCTION, TALENT-ID, NEW VALUES'.
+
+       01  WS-AUDIT-PARAGRAPH-NAME   PIC X(20) VALUE
+           'FAMEINQ-ONLINE-EDIT'.
+       01  WS-AUDIT-BEFORE-VALUE     PIC X(20) VALUE SPACES.
+       01  WS-AUDIT-AFTER-VALUE      PIC X(20) VALUE SPACES.
+
+      * PROCESS-REQUEST touches both FAME-LEVEL and LIMO-STATUS on
+      * one CA-UPDATE, and each gets its own WRITE-AUDIT-RECORD call
+      * -- these hold the LIMO-STATUS before/after pair while the
+      * FAME-LEVEL pair is staged and written first.
+       01  WS-AUDIT-BEFORE-VALUE-2   PIC X(20) VALUE SPACES.
+       01  WS-AUDIT-AFTER-VALUE-2    PIC X(20) VALUE SPACES.
+       01  WS-CURRENT-DATE           PIC 9(08).
+       01  WS-CURRENT-TIME           PIC 9(08).
+       01  WS-TIMESTAMP              PIC X(14).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           EXEC CICS HANDLE CONDITION
+               NOTFND(TALENT-NOT-FOUND)
+               ERROR(ABEND-TRANSACTION)
+           END-EXEC.
+
+           PERFORM SEND-INITIAL-PROMPT THRU SEND-INITIAL-PROMPT-EXIT.
+           PERFORM RECEIVE-TERMINAL-INPUT
+               THRU RECEIVE-TERMINAL-INPUT-EXIT.
+           PERFORM PROCESS-REQUEST THRU PROCESS-REQUEST-EXIT.
+
+           EXEC CICS RETURN END-EXEC.
+
+       SEND-INITIAL-PROMPT.
+           EXEC CICS SEND TEXT
+               FROM(WS-PROMPT-MESSAGE)
+               ERASE
+           END-EXEC.
+       SEND-INITIAL-PROMPT-EXIT.
+           EXIT.
+
+      * RECEIVE-TERMINAL-INPUT -- reads what the operator typed in
+      * answer to the prompt straight into WS-TERMINAL-INPUT; this
+      * is what actually drives CA-FUNCTION/CA-TALENT-ID/etc, not
+      * an assumption that they arrive already populated.
+       RECEIVE-TERMINAL-INPUT.
+           MOVE +30 TO WS-RECEIVE-LENGTH.
+           EXEC CICS RECEIVE
+               INTO(WS-TERMINAL-INPUT)
+               LENGTH(WS-RECEIVE-LENGTH)
+           END-EXEC.
+       RECEIVE-TERMINAL-INPUT-EXIT.
+           EXIT.
+
+      * PROCESS-REQUEST -- reads the talent the terminal asked for,
+      * UPDATE so a correction can REWRITE the same browse, and
+      * either reports the current values or applies the new ones.
+      * An update touches both FAME-LEVEL and LIMO-STATUS, so it
+      * writes two AUDIT-TRAIL records -- one before/after pair per
+      * field -- instead of only the last field MOVEd into the
+      * shared WS-AUDIT-BEFORE-VALUE/AFTER-VALUE staging area.
+       PROCESS-REQUEST.
+           EXEC CICS READ DATASET('TALMAST')
+               INTO(TALENT-REC)
+               RIDFLD(CA-TALENT-ID)
+               UPDATE
+           END-EXEC.
+
+           IF CA-UPDATE
+               MOVE FAME-LEVEL TO WS-AUDIT-BEFORE-VALUE
+               MOVE LIMO-STATUS TO WS-AUDIT-BEFORE-VALUE-2
+               MOVE CA-NEW-FAME-LEVEL TO FAME-LEVEL
+               MOVE CA-NEW-LIMO-STATUS TO LIMO-STATUS
+               EXEC CICS REWRITE DATASET('TALMAST')
+                   FROM(TALENT-REC)
+               END-EXEC
+               MOVE FAME-LEVEL TO WS-AUDIT-AFTER-VALUE
+               MOVE 'FAMEINQ-FAME-LEVEL' TO WS-AUDIT-PARAGRAPH-NAME
+               PERFORM WRITE-AUDIT-RECORD
+               MOVE LIMO-STATUS TO WS-AUDIT-AFTER-VALUE-2
+               MOVE WS-AUDIT-BEFORE-VALUE-2 TO WS-AUDIT-BEFORE-VALUE
+               MOVE WS-AUDIT-AFTER-VALUE-2 TO WS-AUDIT-AFTER-VALUE
+               MOVE 'FAMEINQ-LIMO-STATUS' TO WS-AUDIT-PARAGRAPH-NAME
+               PERFORM WRITE-AUDIT-RECORD
+               MOVE 'TALENT RECORD UPDATED' TO WS-RESPONSE-MESSAGE
+           ELSE
+               PERFORM BUILD-INQUIRY-RESPONSE
+           END-IF.
+
+           PERFORM SEND-RESPONSE THRU SEND-RESPONSE-EXIT.
+       PROCESS-REQUEST-EXIT.
+           EXIT.
+
+      * BUILD-INQUIRY-RESPONSE -- lays the act's current FAME-LEVEL
+      * and LIMO-STATUS out for the terminal; no fields are changed.
+       BUILD-INQUIRY-RESPONSE.
+           MOVE SPACES TO WS-RESPONSE-MESSAGE.
+           STRING 'FAME-LEVEL=' FAME-LEVEL
+               ' LIMO-STATUS=' LIMO-STATUS
+               DELIMITED BY SIZE INTO WS-RESPONSE-MESSAGE.
+
+      * WRITE-AUDIT-RECORD -- leaves the same kind of before/after
+      * trail an online correction would otherwise skip, so FAMEINQ
+      * composes with the batch job's AUDIT-TRAIL instead of the
+      * trail having a gap every time the front desk fixes a typo.
+      * AUDIT-TRAIL is the VSAM ESDS cluster defined for FAME's own
+      * AUDIT-TRAIL file (see that SELECT clause) -- CICS file
+      * control only WRITEs to VSAM/BDAM datasets, so FAMEINQ can
+      * append here while FAME's nightly run is closed for the day.
+       WRITE-AUDIT-RECORD.
+           MOVE CA-TALENT-ID TO AT-TALENT-ID.
+           MOVE WS-AUDIT-PARAGRAPH-NAME TO AT-PARAGRAPH-NAME.
+           PERFORM BUILD-TIMESTAMP.
+           MOVE WS-TIMESTAMP TO AT-TIMESTAMP.
+           MOVE WS-AUDIT-BEFORE-VALUE TO AT-BEFORE-VALUE.
+           MOVE WS-AUDIT-AFTER-VALUE TO AT-AFTER-VALUE.
+           EXEC CICS WRITE DATASET('AUDITTRL')
+               FROM(AUDIT-TRAIL-REC)
+           END-EXEC.
+
+       BUILD-TIMESTAMP.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           MOVE WS-CURRENT-DATE TO WS-TIMESTAMP(1:8).
+           MOVE WS-CURRENT-TIME(1:6) TO WS-TIMESTAMP(9:6).
+
+       SEND-RESPONSE.
+           EXEC CICS SEND TEXT
+               FROM(WS-RESPONSE-MESSAGE)
+               ERASE
+           END-EXEC.
+       SEND-RESPONSE-EXIT.
+           EXIT.
+
+      * TALENT-NOT-FOUND -- CA-TALENT-ID doesn't exist on
+      * TALENT-MASTER; tell the terminal instead of abending.
+       TALENT-NOT-FOUND.
+           MOVE 'TALENT ID NOT FOUND ON TALENT-MASTER'
+               TO WS-RESPONSE-MESSAGE.
+           PERFORM SEND-RESPONSE THRU SEND-RESPONSE-EXIT.
+           EXEC CICS RETURN END-EXEC.
+
+       ABEND-TRANSACTION.
+           EXEC CICS ABEND ABCODE('FAME') END-EXEC.
