@@ -0,0 +1,27 @@
+      ******************************************************
+      * AUDITREC
+      *
+      * Shared record layout for one AUDIT-TRAIL entry -- a
+      * before/after snapshot of the field a paragraph touched for
+      * a talent.  Carried by FAME's batch AUDIT-TRAIL file and by
+      * FAMEINQ's online corrections, so both sides of the house
+      * write the same shape of record to the trail.
+      *
+      * MODIFICATION HISTORY
+      * ---------------------------------------------------------
+      * WHO        DATE        WHAT
+      * ---------------------------------------------------------
+      * RCA        2026-08-09  Pulled AUDIT-TRAIL-REC out of FAME's
+      *                        FILE SECTION and in here so FAMEINQ
+      *                        can log its own online corrections
+      *                        to the same trail instead of leaving
+      *                        them unaudited.
+      * ---------------------------------------------------------
+      ******************************************************
+       01  AUDIT-TRAIL-REC.
+           05  AT-TALENT-ID            PIC X(06).
+           05  AT-PARAGRAPH-NAME       PIC X(20).
+           05  AT-TIMESTAMP            PIC X(14).
+           05  AT-BEFORE-VALUE         PIC X(20).
+           05  AT-AFTER-VALUE          PIC X(20).
+           05  FILLER                  PIC X(10).
