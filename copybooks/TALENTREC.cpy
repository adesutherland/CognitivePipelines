@@ -0,0 +1,28 @@
+      ******************************************************
+      * TALENTREC
+      *
+      * Shared record layout for a single act on the roster.
+      * Carried by the TALENT-MASTER file (see FAME) and by the
+      * online inquiry/maintenance transaction, so both sides of
+      * the house agree on one definition of a talent.
+      *
+      * MODIFICATION HISTORY
+      * ---------------------------------------------------------
+      * WHO        DATE        WHAT
+      * ---------------------------------------------------------
+      * RCA        2026-08-09  Pulled FAME-LEVEL, IS-IT-ANY-WONDER
+      *                        and LIMO-STATUS out of FAME's
+      *                        WORKING-STORAGE and in here, keyed
+      *                        by TALENT-ID, so the roster can grow
+      *                        past one hardcoded act.
+      * ---------------------------------------------------------
+      ******************************************************
+       01  TALENT-REC.
+           05  TALENT-ID               PIC X(06).
+           05  TALENT-NAME             PIC X(20).
+           05  TALENT-GROUP            PIC X(06).
+           05  FAME-LEVEL              PIC 9(03).
+           05  IS-IT-ANY-WONDER        PIC X(03).
+               88  IT-IS-A-WONDER           VALUE 'YES'.
+               88  IT-IS-NO-WONDER          VALUE 'NO '.
+           05  LIMO-STATUS             PIC X(20).
