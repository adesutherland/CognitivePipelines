@@ -0,0 +1,84 @@
+//FAMENITE JOB (ACCTNO),'NIGHTLY FAME RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* FAMENITE -- NIGHTLY FAME-LEVEL MAINTENANCE RUN
+//*
+//* DRIVES PROGRAM FAME AGAINST THE TALENT-MASTER ROSTER.  THE
+//* SYSIN CARD BELOW CARRIES THE RUN DATE, THE ROSTER GROUP TO
+//* PROCESS (OR ALL FOR THE WHOLE ROSTER) AND, ON A RERUN, THE
+//* TALENT-ID TO RESTART AFTER.  SCHEDULE LIKE ANY OTHER NIGHTLY
+//* JOB -- NO MORE HAND-KICKING THIS ONE.
+//*
+//* MODIFICATION HISTORY
+//* ---------------------------------------------------------
+//* WHO        DATE        WHAT
+//* ---------------------------------------------------------
+//* RCA        2026-08-09  First cut of the driving JCL, to go
+//*                        with the RUN-DATE/ROSTER-SELECTION
+//*                        fields added to PARM-CARD-REC.
+//* RCA        2026-08-09  Added the missing AUDITTRL DD, fixed
+//*                        STARDOM's LRECL (53, not 50 -- it had
+//*                        been copied from FAMEXCPT's DD), and
+//*                        changed CHKPOINT to DISP=(NEW,CATLG,
+//*                        CATLG) so a checkpoint dataset survives
+//*                        an abend instead of being deleted right
+//*                        when a restart needs it most.
+//* RCA        2026-08-09  AUDITTRL now points at the pre-defined
+//*                        VSAM ESDS cluster FAMEINQ writes to
+//*                        online (DISP=SHR, same as TALMAST and
+//*                        LIMOFLT -- no SPACE/DCB, since VSAM
+//*                        clusters are allocated once via IDCAMS,
+//*                        not inline per job) instead of a new
+//*                        QSAM dataset this job would recreate
+//*                        and empty every night.
+//* RCA        2026-08-09  Added STEP005 to delete last night's
+//*                        STARDOM/FAMEXCPT/CHKPOINT/ROYEXTR output
+//*                        datasets ahead of STEP010's DISP=NEW --
+//*                        without it, running this job two nights
+//*                        running fails allocation on a name
+//*                        already catalogued from the night before.
+//*                        SET MAXCC=0 keeps a first-ever run (where
+//*                        none of these are catalogued yet) from
+//*                        failing on IDCAMS' own "not found" RC.
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE PROD.FAME.STARDOM.REPORT
+  DELETE PROD.FAME.EXCEPTION.LOG
+  DELETE PROD.FAME.CHECKPOINT
+  DELETE PROD.FAME.ROYALTY.EXTRACT
+  SET MAXCC = 0
+/*
+//STEP010  EXEC PGM=FAME
+//TALMAST  DD   DSN=PROD.FAME.TALENT.MASTER,DISP=SHR
+//STARDOM  DD   DSN=PROD.FAME.STARDOM.REPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=53)
+//AUTOEVT  DD   DSN=PROD.FAME.AUTOGRAPH.EVENTS,DISP=SHR
+//FAMEXCPT DD   DSN=PROD.FAME.EXCEPTION.LOG,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=50)
+//LIMOFLT  DD   DSN=PROD.FAME.LIMO.FLEET,DISP=SHR
+//CHKPOINT DD   DSN=PROD.FAME.CHECKPOINT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=40)
+//ROYEXTR  DD   DSN=PROD.FAME.ROYALTY.EXTRACT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=40)
+//AUDITTRL DD   DSN=PROD.FAME.AUDIT.TRAIL,DISP=SHR
+//*--------------------------------------------------------------*
+//* PARAMETER CARD -- PARM-CARD-REC LAYOUT:
+//*   COLS  1- 8  RUN-DATE          (YYYYMMDD, BLANK/ZERO = TODAY)
+//*   COLS  9-14  ROSTER-SELECTION  (TALENT-GROUP, OR ALL)
+//*   COLS 15-20  RESTART-TALENT-ID (BLANK = START OF ROSTER)
+//*   COLS 21-80  UNUSED
+//*--------------------------------------------------------------*
+//SYSIN    DD   *
+20260809ALL
+//SYSOUT   DD   SYSOUT=*
+//
